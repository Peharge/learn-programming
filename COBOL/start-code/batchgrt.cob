@@ -0,0 +1,574 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BATCHGRT.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. FRONT DESK SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100* 2026-08-09 RH   ORIGINAL VERSION - FILE-DRIVEN BATCH       *
+001200*                 GREETING RUN FOR CONFERENCE SIGNUP AND     *
+001300*                 MASS ONBOARDING LISTS.                     *
+001350* 2026-08-09 RH   VISITLOG RECORD MOVED TO VISITLOG.CPY,     *
+001360*                 SHARED WITH STARTCODE, NIGHTREP, RECONCIL.  *
+001370* 2026-08-09 RH   ADD CHECKPOINT/RESTART (BCHKPT) SO A CRASH  *
+001380*                 MID-RUN DOES NOT RE-GREET OR DOUBLE-LOG     *
+001390*                 NAMES ALREADY PROCESSED EARLIER IN THE RUN. *
+001395* 2026-08-09 RH   RESTART NOW OPENS GRTRPT EXTEND (NOT        *
+001396*                 OUTPUT) AND CARRIES THE PROCESSED/ERROR     *
+001397*                 COUNTS IN THE CHECKPOINT RECORD, SO A       *
+001398*                 RESTARTED RUN'S REPORT AND TOTALS STILL     *
+001399*                 COVER NAMES GREETED BEFORE THE RESTART      *
+001401*                 INSTEAD OF ONLY THE TAIL OF THE RUN.        *
+001402* 2026-08-09 RH   TRIM NAME/ID/DEPARTMENT BEFORE STRINGING     *
+001403*                 THE GREETING LINE - UNTRIMMED THEY OVERRAN   *
+001404*                 WS-GL-TEXT AND WERE SILENTLY CUT OFF BY      *
+001405*                 STRING. ADDED ON OVERFLOW HANDLING SO A      *
+001406*                 GREETING STILL TOO LONG IS REPORTED RATHER   *
+001407*                 THAN PRINTED CUT OFF.                        *
+001408* 2026-08-09 RH   STAMP EACH VISITLOG RECORD WITH THE TIME OF  *
+001409*                 THAT PARTICULAR SIGN-IN INSTEAD OF ONE DATE/ *
+001410*                 TIME CAPTURED ONCE AT PROGRAM START - A LONG *
+001411*                 RUN NO LONGER COLLAPSES EVERY VISITOR ONTO   *
+001412*                 THE SAME TIMESTAMP.                          *
+001400*-----------------------------------------------------------*
+001500*
+001600*-----------------------------------------------------------*
+001700* READS NAMESIN (ONE VISITOR NAME AND LANGUAGE CODE PER      *
+001800* RECORD), GREETS EACH ONE THE SAME WAY STARTCODE DOES       *
+001900* INTERACTIVELY - MASTER-FILE LOOKUP, LANGUAGE-TABLE TEXT -  *
+002000* WRITES THE GREETING TO GRTRPT AND APPENDS EACH VISITOR TO  *
+002100* THE SAME VISITLOG DAILY SIGN-IN LOG STARTCODE WRITES TO.   *
+002200*-----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT NAMESIN ASSIGN TO "NAMESIN"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS WS-NAMESIN-STATUS.
+003000     SELECT GRTRPT ASSIGN TO "GRTRPT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-GRTRPT-STATUS.
+003300     SELECT VISITLOG ASSIGN TO "VISITLOG"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS WS-VISITLOG-STATUS.
+003600     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-CUSTMAS-STATUS.
+003850     SELECT BCHKPT ASSIGN TO "BCHKPT"
+003860         ORGANIZATION IS SEQUENTIAL
+003870         FILE STATUS IS WS-BCHKPT-STATUS.
+003900
+004000 DATA DIVISION.
+004100
+004200 FILE SECTION.
+004300 FD  NAMESIN
+004400     RECORD CONTAINS 32 CHARACTERS.
+004500 01  NAMESIN-RECORD.
+004600     05  BI-NAME             PIC X(30).
+004700     05  BI-LANG-CODE        PIC X(02).
+004800
+004900 FD  GRTRPT
+005000     RECORD CONTAINS 80 CHARACTERS.
+005100 01  GRTRPT-LINE             PIC X(80).
+005200
+005300 FD  VISITLOG
+005400     RECORD CONTAINS 90 CHARACTERS.
+005500     COPY "VISITLOG.CPY".
+006300
+006400 FD  CUSTMAS
+006500     RECORD CONTAINS 60 CHARACTERS.
+006600 01  CUSTMAS-RECORD.
+006700     05  CM-NAME             PIC X(30).
+006800     05  CM-ID               PIC X(10).
+006900     05  CM-DEPARTMENT       PIC X(20).
+006950*
+006960 FD  BCHKPT
+006970     RECORD CONTAINS 18 CHARACTERS.
+006980 01  BCHKPT-RECORD.
+006990     05  CK-LAST-RECORD-NUM  PIC 9(08).
+006991     05  CK-PROCESSED-COUNT  PIC 9(05).
+006992     05  CK-ERROR-COUNT      PIC 9(05).
+007000
+007100 WORKING-STORAGE SECTION.
+007200*
+007300*-----------------------------------------------------------*
+007400* CURRENT VISITOR BEING PROCESSED                            *
+007500*-----------------------------------------------------------*
+007600 01  NAME                    PIC A(30).
+007700 01  WS-LANG-CODE            PIC X(02).
+007800*
+007900*-----------------------------------------------------------*
+008000* SWITCHES AND FILE STATUS FIELDS                            *
+008100*-----------------------------------------------------------*
+008200 77  WS-NAMESIN-STATUS       PIC X(02)   VALUE "00".
+008300     88  WS-NAMESIN-EOF                  VALUE "10".
+008400 77  WS-GRTRPT-STATUS        PIC X(02)   VALUE "00".
+008500 77  WS-VISITLOG-STATUS      PIC X(02)   VALUE "00".
+008600     88  WS-VISITLOG-NOT-FOUND           VALUE "35".
+008700 77  WS-CUSTMAS-STATUS       PIC X(02)   VALUE "00".
+008800     88  WS-CUSTMAS-EOF                  VALUE "10".
+008810 77  WS-BCHKPT-STATUS        PIC X(02)   VALUE "00".
+008900 77  WS-EOF-SWITCH           PIC X(01)   VALUE "N".
+009000     88  WS-EOF                          VALUE "Y".
+009100 77  WS-NAME-VALID-SWITCH    PIC X(01)   VALUE "N".
+009200     88  WS-NAME-IS-VALID                VALUE "Y".
+009300 77  WS-LANG-VALID-SWITCH    PIC X(01)   VALUE "N".
+009400     88  WS-LANG-IS-VALID                VALUE "Y".
+009500 77  WS-FOUND-SWITCH         PIC X(01)   VALUE "N".
+009600     88  WS-VISITOR-FOUND                VALUE "Y".
+009610 77  WS-GL-OVERFLOW-SWITCH   PIC X(01)   VALUE "N".
+009620     88  WS-GL-TEXT-OVERFLOW             VALUE "Y".
+009700 77  WS-CHAR-INDEX           PIC 9(02) COMP.
+009800 77  WS-CHAR                 PIC X(01).
+009900 77  WS-LANG-INDEX           PIC 9(02) COMP.
+010000 77  WS-TABLE-INDEX          PIC 9(02) COMP.
+010100*
+010200*-----------------------------------------------------------*
+010300* RUN DATE/TIME, COUNTERS AND LOOKUP RESULT                  *
+010400*-----------------------------------------------------------*
+010500 01  WS-CURRENT-DATE-TIME.
+010600     05  WS-CURRENT-DATE     PIC 9(08).
+010700     05  WS-CURRENT-TIME     PIC 9(06).
+010800     05  WS-CURRENT-HUNDTHS  PIC 9(02).
+010900     05  WS-CURRENT-TZ       PIC X(05).
+011000 77  WS-PROCESSED-COUNT      PIC 9(05) COMP VALUE 0.
+011100 77  WS-ERROR-COUNT          PIC 9(05) COMP VALUE 0.
+011110*
+011120*-----------------------------------------------------------*
+011130* CHECKPOINT/RESTART CONTROL FIELDS - WS-RECORD-NUM COUNTS   *
+011140* EVERY NAMESIN RECORD READ THIS RUN (SKIPPED OR PROCESSED). *
+011150* WS-RESTART-POINT IS THE LAST RECORD NUMBER CHECKPOINTED ON *
+011160* A PRIOR, INTERRUPTED RUN - ZERO MEANS A FRESH RUN.         *
+011170*-----------------------------------------------------------*
+011180 77  WS-RECORD-NUM           PIC 9(08) COMP VALUE 0.
+011190 77  WS-RESTART-POINT        PIC 9(08) COMP VALUE 0.
+011200 77  WS-CHECKPOINT-INTERVAL  PIC 9(05) COMP VALUE 100.
+011210 77  WS-CKPT-QUOTIENT        PIC 9(08) COMP VALUE 0.
+011220 77  WS-CKPT-REMAINDER       PIC 9(05) COMP VALUE 0.
+011230 01  WS-LOOKUP-RESULT.
+011300     05  WS-LOOKUP-ID        PIC X(10).
+011400     05  WS-LOOKUP-DEPT      PIC X(20).
+011500*
+011600*-----------------------------------------------------------*
+011700* LANGUAGE LOOKUP TABLE                                      *
+011800*-----------------------------------------------------------*
+011900 01  LANGUAGE-TABLE.
+012000     05  LANG-ENTRY OCCURS 2 TIMES.
+012100         10  LANG-CODE           PIC X(02).
+012200         10  LANG-WELCOME-MSG    PIC X(40).
+012300         10  LANG-NAME-PROMPT    PIC X(40).
+012400         10  LANG-GREETING-PFX   PIC X(10).
+012500         10  LANG-GREETING-SFX   PIC X(40).
+012600         10  LANG-INVALID-NAME   PIC X(50).
+012700         10  LANG-EOP-MSG        PIC X(30).
+012800*
+012900*-----------------------------------------------------------*
+013000* REPORT LINE LAYOUTS                                        *
+013100*-----------------------------------------------------------*
+013200 01  WS-GREETING-LINE.
+013300     05  FILLER              PIC X(01)   VALUE SPACES.
+013400     05  WS-GL-TEXT          PIC X(79).
+013500 01  WS-ERROR-LINE.
+013600     05  FILLER              PIC X(08)   VALUE "*** ERR ".
+013700     05  WS-EL-NAME          PIC X(30).
+013800     05  FILLER              PIC X(02)   VALUE SPACES.
+013900     05  WS-EL-REASON        PIC X(40).
+014000 01  WS-TOTAL-LINE.
+014100     05  FILLER              PIC X(20)
+014200         VALUE "RECORDS PROCESSED:  ".
+014300     05  WS-TL-PROCESSED     PIC ZZZZ9.
+014400     05  FILLER              PIC X(10)   VALUE SPACES.
+014500     05  FILLER              PIC X(14)
+014600         VALUE "RECORDS ERROR:".
+014700     05  WS-TL-ERROR         PIC ZZZZ9.
+014800     05  FILLER              PIC X(21)   VALUE SPACES.
+014900
+015000 PROCEDURE DIVISION.
+015100
+015200 0000-MAINLINE.
+015300     PERFORM 1000-INITIALIZE
+015400         THRU 1000-INITIALIZE-EXIT.
+015500     PERFORM 2000-PROCESS-ONE-NAME
+015600         THRU 2000-PROCESS-ONE-NAME-EXIT
+015700         UNTIL WS-EOF.
+015710     PERFORM 9500-CLEAR-CHECKPOINT
+015720         THRU 9500-CLEAR-CHECKPOINT-EXIT.
+015800     PERFORM 8000-PRINT-SUMMARY
+015900         THRU 8000-PRINT-SUMMARY-EXIT.
+016000     PERFORM 9000-TERMINATE
+016100         THRU 9000-TERMINATE-EXIT.
+016200     STOP RUN.
+016300
+016400*-----------------------------------------------------------*
+016500* 1000-INITIALIZE - OPEN FILES, LOAD TABLE, PRIMING READ      *
+016600*-----------------------------------------------------------*
+016700 1000-INITIALIZE.
+016900     OPEN INPUT NAMESIN.
+016910     PERFORM 1100-LOAD-CHECKPOINT
+016920         THRU 1100-LOAD-CHECKPOINT-EXIT.
+016930     IF WS-RESTART-POINT > 0
+016940         OPEN EXTEND GRTRPT
+016950     ELSE
+016960         OPEN OUTPUT GRTRPT
+016970     END-IF.
+017100     OPEN EXTEND VISITLOG.
+017200     IF WS-VISITLOG-NOT-FOUND
+017300         OPEN OUTPUT VISITLOG
+017400         CLOSE VISITLOG
+017500         OPEN EXTEND VISITLOG
+017600     END-IF.
+017700     PERFORM 1050-LOAD-LANGUAGE-TABLE
+017800         THRU 1050-LOAD-LANGUAGE-TABLE-EXIT.
+017900     PERFORM 2900-READ-NAMESIN
+018000         THRU 2900-READ-NAMESIN-EXIT.
+018100 1000-INITIALIZE-EXIT.
+018200     EXIT.
+018210*
+018220*-----------------------------------------------------------*
+018230* 1100-LOAD-CHECKPOINT - IF A CHECKPOINT FROM AN EARLIER,    *
+018240*                        INTERRUPTED RUN EXISTS, PICK UP     *
+018250*                        THE LAST RECORD NUMBER IT REACHED   *
+018251*                        AND THE PROCESSED/ERROR TOTALS SO   *
+018252*                        FAR, SO THOSE NAMES ARE NOT          *
+018253*                        REPROCESSED AND THE FINAL REPORT     *
+018254*                        TOTALS STILL COVER THE WHOLE RUN.    *
+018260*-----------------------------------------------------------*
+018280 1100-LOAD-CHECKPOINT.
+018290     MOVE 0 TO WS-RESTART-POINT.
+018300     OPEN INPUT BCHKPT.
+018310     IF WS-BCHKPT-STATUS = "00"
+018320         READ BCHKPT
+018330             NOT AT END
+018340                 MOVE CK-LAST-RECORD-NUM TO WS-RESTART-POINT
+018341                 MOVE CK-PROCESSED-COUNT TO WS-PROCESSED-COUNT
+018342                 MOVE CK-ERROR-COUNT TO WS-ERROR-COUNT
+018350         END-READ
+018360         CLOSE BCHKPT
+018370     END-IF.
+018380 1100-LOAD-CHECKPOINT-EXIT.
+018390     EXIT.
+018395*
+018400*-----------------------------------------------------------*
+018500* 1050-LOAD-LANGUAGE-TABLE - LOAD THE GREETING TEXT TABLE    *
+018600*-----------------------------------------------------------*
+018700 1050-LOAD-LANGUAGE-TABLE.
+018800     MOVE "DE" TO LANG-CODE(1).
+018900     MOVE "Willkommen zu meinem COBOL-Programm!"
+019000         TO LANG-WELCOME-MSG(1).
+019100     MOVE "Bitte geben Sie Ihren Namen ein: "
+019200         TO LANG-NAME-PROMPT(1).
+019300     MOVE "Hallo, " TO LANG-GREETING-PFX(1).
+019400     MOVE " ! Sch√∂n, dass Sie hier sind."
+019500         TO LANG-GREETING-SFX(1).
+019600     MOVE "Ungueltiger Name - bitte nur Buchstaben eingeben."
+019700         TO LANG-INVALID-NAME(1).
+019800     MOVE "Das Programm wurde beendet."
+019900         TO LANG-EOP-MSG(1).
+020000     MOVE "EN" TO LANG-CODE(2).
+020100     MOVE "Welcome to my COBOL program!"
+020200         TO LANG-WELCOME-MSG(2).
+020300     MOVE "Please enter your name: "
+020400         TO LANG-NAME-PROMPT(2).
+020500     MOVE "Hello, " TO LANG-GREETING-PFX(2).
+020600     MOVE " ! Great to have you here."
+020700         TO LANG-GREETING-SFX(2).
+020800     MOVE "Invalid name - letters only, please."
+020900         TO LANG-INVALID-NAME(2).
+021000     MOVE "The program has ended."
+021100         TO LANG-EOP-MSG(2).
+021200 1050-LOAD-LANGUAGE-TABLE-EXIT.
+021300     EXIT.
+021400*
+021500*-----------------------------------------------------------*
+021600* 2000-PROCESS-ONE-NAME - VALIDATE, LOOK UP, GREET, LOG       *
+021700*-----------------------------------------------------------*
+021800 2000-PROCESS-ONE-NAME.
+021810     ADD 1 TO WS-RECORD-NUM.
+021820     IF WS-RECORD-NUM > WS-RESTART-POINT
+021900         MOVE BI-NAME TO NAME
+022000         MOVE BI-LANG-CODE TO WS-LANG-CODE
+022100         PERFORM 2050-VALIDATE-NAME
+022200             THRU 2050-VALIDATE-NAME-EXIT
+022300         PERFORM 2070-VALIDATE-LANGUAGE
+022400             THRU 2070-VALIDATE-LANGUAGE-EXIT
+022500         IF WS-NAME-IS-VALID AND WS-LANG-IS-VALID
+022600             PERFORM 2200-LOOKUP-MASTER
+022700                 THRU 2200-LOOKUP-MASTER-EXIT
+022800             PERFORM 2300-WRITE-GREETING-LINE
+022900                 THRU 2300-WRITE-GREETING-LINE-EXIT
+023000             PERFORM 2400-WRITE-LOG-RECORD
+023100                 THRU 2400-WRITE-LOG-RECORD-EXIT
+023200             ADD 1 TO WS-PROCESSED-COUNT
+023300         ELSE
+023400             PERFORM 2350-WRITE-ERROR-LINE
+023500                 THRU 2350-WRITE-ERROR-LINE-EXIT
+023600             ADD 1 TO WS-ERROR-COUNT
+023700         END-IF
+023710         PERFORM 2500-CHECKPOINT-IF-DUE
+023720             THRU 2500-CHECKPOINT-IF-DUE-EXIT
+023730     END-IF.
+023800     PERFORM 2900-READ-NAMESIN
+023900         THRU 2900-READ-NAMESIN-EXIT.
+024000 2000-PROCESS-ONE-NAME-EXIT.
+024100     EXIT.
+024200*
+024300*-----------------------------------------------------------*
+024400* 2050-VALIDATE-NAME - REJECT BLANK OR NON-ALPHABETIC NAMES  *
+024500*-----------------------------------------------------------*
+024600 2050-VALIDATE-NAME.
+024700     MOVE "Y" TO WS-NAME-VALID-SWITCH.
+024800     IF NAME = SPACES
+024900         MOVE "N" TO WS-NAME-VALID-SWITCH
+025000     ELSE
+025100         PERFORM 2060-CHECK-NAME-CHARACTER
+025200             THRU 2060-CHECK-NAME-CHARACTER-EXIT
+025300             VARYING WS-CHAR-INDEX FROM 1 BY 1
+025400             UNTIL WS-CHAR-INDEX > 30
+025500     END-IF.
+025600 2050-VALIDATE-NAME-EXIT.
+025700     EXIT.
+025800*
+025900*-----------------------------------------------------------*
+026000* 2060-CHECK-NAME-CHARACTER - ONE CHARACTER MUST BE A LETTER *
+026100*                             OR A SPACE                    *
+026200*-----------------------------------------------------------*
+026300 2060-CHECK-NAME-CHARACTER.
+026400     MOVE NAME(WS-CHAR-INDEX:1) TO WS-CHAR.
+026500     IF WS-CHAR NOT = SPACE AND WS-CHAR IS NOT ALPHABETIC
+026600         MOVE "N" TO WS-NAME-VALID-SWITCH
+026700     END-IF.
+026800 2060-CHECK-NAME-CHARACTER-EXIT.
+026900     EXIT.
+027000*
+027100*-----------------------------------------------------------*
+027200* 2070-VALIDATE-LANGUAGE - LOOK THE CODE UP IN THE TABLE     *
+027300*-----------------------------------------------------------*
+027400 2070-VALIDATE-LANGUAGE.
+027500     MOVE "N" TO WS-LANG-VALID-SWITCH.
+027600     PERFORM 2080-CHECK-LANGUAGE-ENTRY
+027700         THRU 2080-CHECK-LANGUAGE-ENTRY-EXIT
+027800         VARYING WS-TABLE-INDEX FROM 1 BY 1
+027900         UNTIL WS-TABLE-INDEX > 2.
+028000 2070-VALIDATE-LANGUAGE-EXIT.
+028100     EXIT.
+028200*
+028300*-----------------------------------------------------------*
+028400* 2080-CHECK-LANGUAGE-ENTRY - COMPARE ONE TABLE ENTRY        *
+028500*-----------------------------------------------------------*
+028600 2080-CHECK-LANGUAGE-ENTRY.
+028700     IF WS-LANG-CODE = LANG-CODE(WS-TABLE-INDEX)
+028800         MOVE "Y" TO WS-LANG-VALID-SWITCH
+028900         MOVE WS-TABLE-INDEX TO WS-LANG-INDEX
+029000     END-IF.
+029100 2080-CHECK-LANGUAGE-ENTRY-EXIT.
+029200     EXIT.
+029300*
+029400*-----------------------------------------------------------*
+029500* 2200-LOOKUP-MASTER - SEARCH CUSTMAS FOR THE TYPED NAME     *
+029600*-----------------------------------------------------------*
+029700 2200-LOOKUP-MASTER.
+029800     MOVE "N" TO WS-FOUND-SWITCH.
+029900     MOVE SPACES TO WS-LOOKUP-RESULT.
+030000     OPEN INPUT CUSTMAS.
+030100     IF WS-CUSTMAS-STATUS = "00"
+030200         PERFORM 2210-SEARCH-MASTER
+030300             THRU 2210-SEARCH-MASTER-EXIT
+030400             UNTIL WS-CUSTMAS-EOF OR WS-VISITOR-FOUND
+030500         CLOSE CUSTMAS
+030600     END-IF.
+030700 2200-LOOKUP-MASTER-EXIT.
+030800     EXIT.
+030900*
+031000*-----------------------------------------------------------*
+031100* 2210-SEARCH-MASTER - READ ONE CUSTMAS RECORD AND COMPARE   *
+031200*-----------------------------------------------------------*
+031300 2210-SEARCH-MASTER.
+031400     READ CUSTMAS
+031500         AT END
+031600             CONTINUE
+031700         NOT AT END
+031800             IF CM-NAME = NAME
+031900                 MOVE "Y" TO WS-FOUND-SWITCH
+032000                 MOVE CM-ID TO WS-LOOKUP-ID
+032100                 MOVE CM-DEPARTMENT TO WS-LOOKUP-DEPT
+032200             END-IF
+032300     END-READ.
+032400 2210-SEARCH-MASTER-EXIT.
+032500     EXIT.
+032600*
+032700*-----------------------------------------------------------*
+032800* 2300-WRITE-GREETING-LINE - PRINT THE GREETING TO GRTRPT    *
+032900*-----------------------------------------------------------*
+033000 2300-WRITE-GREETING-LINE.
+033100     MOVE SPACES TO WS-GREETING-LINE.
+033150     MOVE "N" TO WS-GL-OVERFLOW-SWITCH.
+033200     IF WS-VISITOR-FOUND
+033300         STRING FUNCTION TRIM(LANG-GREETING-PFX(WS-LANG-INDEX))
+033310             DELIMITED BY SIZE
+033400             " " DELIMITED BY SIZE
+033500             FUNCTION TRIM(NAME) DELIMITED BY SIZE
+033510             " (" DELIMITED BY SIZE
+033520             FUNCTION TRIM(WS-LOOKUP-ID) DELIMITED BY SIZE
+033530             ", " DELIMITED BY SIZE
+033540             FUNCTION TRIM(WS-LOOKUP-DEPT) DELIMITED BY SIZE
+033550             ")" DELIMITED BY SIZE
+033700             " " DELIMITED BY SIZE
+033800             FUNCTION TRIM(LANG-GREETING-SFX(WS-LANG-INDEX))
+033790             DELIMITED BY SIZE
+033900             INTO WS-GL-TEXT
+033910             ON OVERFLOW
+033920                 MOVE "Y" TO WS-GL-OVERFLOW-SWITCH
+033930         END-STRING
+034000     ELSE
+034100         STRING FUNCTION TRIM(LANG-GREETING-PFX(WS-LANG-INDEX))
+034110             DELIMITED BY SIZE
+034200             " " DELIMITED BY SIZE
+034300             FUNCTION TRIM(NAME) DELIMITED BY SIZE
+034350             " " DELIMITED BY SIZE
+034400             FUNCTION TRIM(LANG-GREETING-SFX(WS-LANG-INDEX))
+034390             DELIMITED BY SIZE
+034500             INTO WS-GL-TEXT
+034510             ON OVERFLOW
+034520                 MOVE "Y" TO WS-GL-OVERFLOW-SWITCH
+034530         END-STRING
+034600     END-IF.
+034610     IF WS-GL-TEXT-OVERFLOW
+034620         PERFORM 2320-WRITE-OVERFLOW-LINE
+034630             THRU 2320-WRITE-OVERFLOW-LINE-EXIT
+034640     ELSE
+034700         WRITE GRTRPT-LINE FROM WS-GREETING-LINE
+034650     END-IF.
+034800 2300-WRITE-GREETING-LINE-EXIT.
+034900     EXIT.
+034910*
+034920*-----------------------------------------------------------*
+034930* 2320-WRITE-OVERFLOW-LINE - THE COMPOSED GREETING DID NOT   *
+034940*                            FIT GRTRPT'S LINE WIDTH EVEN    *
+034950*                            AFTER TRIMMING - REPORT IT      *
+034960*                            RATHER THAN PRINT A CUT-OFF     *
+034970*                            LINE. THE VISIT IS STILL LOGGED *
+034980*                            TO VISITLOG.                    *
+034990*-----------------------------------------------------------*
+034991 2320-WRITE-OVERFLOW-LINE.
+034992     MOVE BI-NAME TO WS-EL-NAME.
+034993     MOVE "GREETING TEXT TOO LONG TO PRINT IN FULL"
+034994         TO WS-EL-REASON.
+034995     WRITE GRTRPT-LINE FROM WS-ERROR-LINE.
+034996 2320-WRITE-OVERFLOW-LINE-EXIT.
+034997     EXIT.
+035000*
+035100*-----------------------------------------------------------*
+035200* 2350-WRITE-ERROR-LINE - PRINT A SKIPPED-RECORD MESSAGE     *
+035300*-----------------------------------------------------------*
+035400 2350-WRITE-ERROR-LINE.
+035500     MOVE BI-NAME TO WS-EL-NAME.
+035600     IF NOT WS-NAME-IS-VALID
+035700         MOVE "INVALID NAME" TO WS-EL-REASON
+035800     ELSE
+035900         MOVE "INVALID LANGUAGE CODE" TO WS-EL-REASON
+036000     END-IF.
+036100     WRITE GRTRPT-LINE FROM WS-ERROR-LINE.
+036200 2350-WRITE-ERROR-LINE-EXIT.
+036300     EXIT.
+036400*
+036500*-----------------------------------------------------------*
+036600* 2400-WRITE-LOG-RECORD - APPEND SIGN-IN TO THE DAILY LOG    *
+036700*-----------------------------------------------------------*
+036800 2400-WRITE-LOG-RECORD.
+036850     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+036900     MOVE NAME               TO VL-NAME.
+037000     MOVE WS-CURRENT-DATE    TO VL-SIGN-DATE.
+037100     MOVE WS-CURRENT-TIME    TO VL-SIGN-TIME.
+037200     MOVE WS-LOOKUP-ID       TO VL-ID.
+037300     MOVE WS-LOOKUP-DEPT     TO VL-DEPARTMENT.
+037400     MOVE WS-LANG-CODE       TO VL-LANG-CODE.
+037500     MOVE SPACES             TO VL-FILLER.
+037600     WRITE VISITLOG-RECORD.
+037700 2400-WRITE-LOG-RECORD-EXIT.
+037800     EXIT.
+037810*
+037820*-----------------------------------------------------------*
+037830* 2500-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL       *
+037840*                          NAMES, RECORD HOW FAR THIS RUN HAS *
+037850*                          GOTTEN SO A RESTART CAN PICK UP    *
+037860*                          RIGHT AFTER THE LAST ONE HANDLED.  *
+037870*-----------------------------------------------------------*
+037880 2500-CHECKPOINT-IF-DUE.
+037890     DIVIDE WS-RECORD-NUM BY WS-CHECKPOINT-INTERVAL
+037900         GIVING WS-CKPT-QUOTIENT
+037910         REMAINDER WS-CKPT-REMAINDER.
+037920     IF WS-CKPT-REMAINDER = 0
+037930         PERFORM 2510-WRITE-CHECKPOINT
+037940             THRU 2510-WRITE-CHECKPOINT-EXIT
+037950     END-IF.
+037960 2500-CHECKPOINT-IF-DUE-EXIT.
+037970     EXIT.
+037980*
+037990*-----------------------------------------------------------*
+038000* 2510-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH   *
+038010*                         THE CURRENT RECORD NUMBER.         *
+038020*-----------------------------------------------------------*
+038030 2510-WRITE-CHECKPOINT.
+038040     OPEN OUTPUT BCHKPT.
+038050     MOVE WS-RECORD-NUM TO CK-LAST-RECORD-NUM.
+038051     MOVE WS-PROCESSED-COUNT TO CK-PROCESSED-COUNT.
+038052     MOVE WS-ERROR-COUNT TO CK-ERROR-COUNT.
+038060     WRITE BCHKPT-RECORD.
+038070     CLOSE BCHKPT.
+038080 2510-WRITE-CHECKPOINT-EXIT.
+038090     EXIT.
+038095*
+038096*-----------------------------------------------------------*
+038097* 2900-READ-NAMESIN - READ THE NEXT INPUT NAME                *
+038200*-----------------------------------------------------------*
+038300 2900-READ-NAMESIN.
+038400     READ NAMESIN
+038500         AT END
+038600             MOVE "Y" TO WS-EOF-SWITCH
+038700     END-READ.
+038800 2900-READ-NAMESIN-EXIT.
+038900     EXIT.
+039000*
+039100*-----------------------------------------------------------*
+039200* 8000-PRINT-SUMMARY - TOTAL PROCESSED AND SKIPPED RECORDS   *
+039300*-----------------------------------------------------------*
+039400 8000-PRINT-SUMMARY.
+039500     MOVE ALL "-" TO GRTRPT-LINE.
+039600     WRITE GRTRPT-LINE.
+039700     MOVE WS-PROCESSED-COUNT TO WS-TL-PROCESSED.
+039800     MOVE WS-ERROR-COUNT     TO WS-TL-ERROR.
+039900     WRITE GRTRPT-LINE FROM WS-TOTAL-LINE.
+040000 8000-PRINT-SUMMARY-EXIT.
+040100     EXIT.
+040200*
+040300*-----------------------------------------------------------*
+040400* 9000-TERMINATE - CLOSE FILES                               *
+040500*-----------------------------------------------------------*
+040600 9000-TERMINATE.
+040700     CLOSE NAMESIN.
+040800     CLOSE GRTRPT.
+040900     CLOSE VISITLOG.
+041000 9000-TERMINATE-EXIT.
+041100     EXIT.
+041110*
+041120*-----------------------------------------------------------*
+041130* 9500-CLEAR-CHECKPOINT - THE INPUT FILE WAS PROCESSED TO    *
+041140*                         END OF FILE WITH NO ABEND, SO      *
+041150*                         RESET THE CHECKPOINT TO ZERO. A    *
+041160*                         LATER RUN AGAINST A NEW NAMESIN    *
+041170*                         FILE THEN STARTS FROM THE TOP      *
+041180*                         INSTEAD OF SKIPPING EVERYTHING.    *
+041190*-----------------------------------------------------------*
+041200 9500-CLEAR-CHECKPOINT.
+041210     OPEN OUTPUT BCHKPT.
+041220     MOVE 0 TO CK-LAST-RECORD-NUM.
+041221     MOVE 0 TO CK-PROCESSED-COUNT.
+041222     MOVE 0 TO CK-ERROR-COUNT.
+041230     WRITE BCHKPT-RECORD.
+041240     CLOSE BCHKPT.
+041250 9500-CLEAR-CHECKPOINT-EXIT.
+041260     EXIT.
