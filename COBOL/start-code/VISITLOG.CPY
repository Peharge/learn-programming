@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------*
+000200* VISITLOG.CPY                                               *
+000300*-----------------------------------------------------------*
+000400* MODIFICATION HISTORY                                      *
+000500* 2026-08-09 RH   ORIGINAL VERSION - PULLED OUT OF STARTCODE,*
+000600*                 NIGHTREP, BATCHGRT AND RECONCIL SO ALL     *
+000700*                 FOUR PROGRAMS SHARE ONE DEFINITION OF THE  *
+000800*                 VISITLOG RECORD LAYOUT.                    *
+000900*-----------------------------------------------------------*
+001000* ONE VISITOR SIGN-IN, AS WRITTEN TO THE SHARED VISITLOG     *
+001100* FILE. FIXED LENGTH, 90 CHARACTERS.                         *
+001200*-----------------------------------------------------------*
+001300 01  VISITLOG-RECORD.
+001400     05  VL-NAME             PIC X(30).
+001500     05  VL-SIGN-DATE        PIC 9(08).
+001600     05  VL-SIGN-TIME        PIC 9(06).
+001700     05  VL-ID               PIC X(10).
+001800     05  VL-DEPARTMENT       PIC X(20).
+001900     05  VL-LANG-CODE        PIC X(02).
+002000     05  VL-FILLER           PIC X(14).
