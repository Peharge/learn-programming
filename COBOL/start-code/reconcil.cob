@@ -0,0 +1,311 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RECONCIL.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. FRONT DESK SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100* 2026-08-09 RH   ORIGINAL VERSION - RECONCILE THE DAY'S     *
+001200*                 VISITLOG SIGN-INS AGAINST THE EXPECTED     *
+001300*                 VISITOR ROSTER (ROSTER).                   *
+001350* 2026-08-09 RH   VISITLOG RECORD MOVED TO VISITLOG.CPY,     *
+001360*                 SHARED WITH STARTCODE, NIGHTREP, BATCHGRT.  *
+001370* 2026-08-09 RH   GUARD ROSTER-TABLE LOADING AGAINST MORE     *
+001380*                 THAN 200 ROWS EXPECTED ON ONE DAY - EXTRA   *
+001390*                 ROWS ARE REPORTED AS SKIPPED INSTEAD OF     *
+001395*                 OVERRUNNING THE TABLE.                      *
+001400*-----------------------------------------------------------*
+001500*
+001600*-----------------------------------------------------------*
+001700* LOADS TODAY'S EXPECTED VISITORS FROM ROSTER INTO A TABLE,  *
+001800* THEN READS TODAY'S VISITLOG SIGN-INS AND MARKS EACH        *
+001900* ROSTER ENTRY IT MATCHES. ANY SIGN-IN THAT DOES NOT MATCH   *
+002000* THE ROSTER IS A WALK-IN; ANY ROSTER ENTRY LEFT UNMATCHED   *
+002100* AT THE END IS A NO-SHOW. BOTH LISTS GO TO RECONRPT.        *
+002200*-----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ROSTER ASSIGN TO "ROSTER"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS WS-ROSTER-STATUS.
+003000     SELECT VISITLOG ASSIGN TO "VISITLOG"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-VISITLOG-STATUS.
+003300     SELECT RECONRPT ASSIGN TO "RECONRPT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-RECONRPT-STATUS.
+003600
+003700 DATA DIVISION.
+003800
+003900 FILE SECTION.
+004000 FD  ROSTER
+004100     RECORD CONTAINS 38 CHARACTERS.
+004200 01  ROSTER-RECORD.
+004300     05  RO-NAME             PIC X(30).
+004400     05  RO-EXPECTED-DATE    PIC 9(08).
+004500
+004600 FD  VISITLOG
+004700     RECORD CONTAINS 90 CHARACTERS.
+004800     COPY "VISITLOG.CPY".
+005600
+005700 FD  RECONRPT
+005800     RECORD CONTAINS 80 CHARACTERS.
+005900 01  RECONRPT-LINE           PIC X(80).
+006000
+006100 WORKING-STORAGE SECTION.
+006200*
+006300*-----------------------------------------------------------*
+006400* SWITCHES AND FILE STATUS FIELDS                            *
+006500*-----------------------------------------------------------*
+006600 77  WS-ROSTER-STATUS        PIC X(02)   VALUE "00".
+006700     88  WS-ROSTER-EOF                   VALUE "10".
+006750     88  WS-ROSTER-NOT-FOUND             VALUE "35".
+006800 77  WS-VISITLOG-STATUS      PIC X(02)   VALUE "00".
+006900     88  WS-VISITLOG-EOF                 VALUE "10".
+006950     88  WS-VISITLOG-NOT-FOUND           VALUE "35".
+007000 77  WS-RECONRPT-STATUS      PIC X(02)   VALUE "00".
+007050 77  WS-ROSTER-EOF-SWITCH    PIC X(01)   VALUE "N".
+007060     88  WS-ROSTER-DONE                  VALUE "Y".
+007070 77  WS-VISITLOG-EOF-SWITCH  PIC X(01)   VALUE "N".
+007080     88  WS-VISITLOG-DONE                VALUE "Y".
+007100 77  WS-MATCH-SWITCH         PIC X(01)   VALUE "N".
+007200     88  WS-MATCH-FOUND                  VALUE "Y".
+007300*
+007400*-----------------------------------------------------------*
+007500* RUN DATE AND COUNTERS                                      *
+007600*-----------------------------------------------------------*
+007700 01  WS-CURRENT-DATE-TIME.
+007800     05  WS-REPORT-DATE      PIC 9(08).
+007900     05  FILLER              PIC X(13).
+008000 77  WS-ROSTER-COUNT         PIC 9(03) COMP VALUE 0.
+008100 77  WS-TABLE-INDEX          PIC 9(03) COMP.
+008200 77  WS-NOSHOW-COUNT         PIC 9(03) COMP VALUE 0.
+008300 77  WS-WALKIN-COUNT         PIC 9(03) COMP VALUE 0.
+008400*
+008500*-----------------------------------------------------------*
+008600* TODAY'S EXPECTED VISITOR ROSTER, HELD IN WORKING STORAGE   *
+008700*-----------------------------------------------------------*
+008800 01  ROSTER-TABLE.
+008900     05  ROSTER-ENTRY OCCURS 200 TIMES INDEXED BY RT-IDX.
+009000         10  RT-NAME             PIC X(30).
+009100         10  RT-FOUND-SWITCH     PIC X(01).
+009200             88  RT-FOUND                VALUE "Y".
+009300*
+009400*-----------------------------------------------------------*
+009500* REPORT LINE LAYOUTS                                        *
+009600*-----------------------------------------------------------*
+009700 01  WS-NOSHOW-LINE.
+009800     05  FILLER              PIC X(14)   VALUE "NO-SHOW     - ".
+009900     05  WS-NS-NAME          PIC X(30).
+010000     05  FILLER              PIC X(36)   VALUE SPACES.
+010010 01  WS-OVERFLOW-LINE.
+010020     05  FILLER              PIC X(14)   VALUE "*** SKIPPED - ".
+010030     05  WS-OV-NAME          PIC X(30).
+010040     05  FILLER              PIC X(12)   VALUE " ROSTER FULL".
+010050     05  FILLER              PIC X(24)   VALUE SPACES.
+010100 01  WS-WALKIN-LINE.
+010200     05  FILLER              PIC X(14)   VALUE "WALK-IN     - ".
+010300     05  WS-WI-NAME          PIC X(30).
+010400     05  FILLER              PIC X(02)   VALUE SPACES.
+010500     05  WS-WI-TIME          PIC 9(06).
+010600     05  FILLER              PIC X(28)   VALUE SPACES.
+010700 01  WS-TOTAL-LINE.
+010800     05  FILLER              PIC X(15)
+010900         VALUE "EXPECTED TODAY:".
+011000     05  WS-TL-EXPECTED      PIC ZZ9.
+011100     05  FILLER              PIC X(05)   VALUE SPACES.
+011200     05  FILLER              PIC X(12)   VALUE "NO-SHOWS:   ".
+011300     05  WS-TL-NOSHOW        PIC ZZ9.
+011400     05  FILLER              PIC X(05)   VALUE SPACES.
+011500     05  FILLER              PIC X(12)   VALUE "WALK-INS:   ".
+011600     05  WS-TL-WALKIN        PIC ZZ9.
+011700     05  FILLER              PIC X(16)   VALUE SPACES.
+011800
+011900 PROCEDURE DIVISION.
+012000
+012100 0000-MAINLINE.
+012200     PERFORM 1000-INITIALIZE
+012300         THRU 1000-INITIALIZE-EXIT.
+012400     PERFORM 2000-LOAD-ROSTER
+012500         THRU 2000-LOAD-ROSTER-EXIT
+012600         UNTIL WS-ROSTER-DONE.
+012700     PERFORM 3000-PROCESS-VISITLOG
+012800         THRU 3000-PROCESS-VISITLOG-EXIT
+012900         UNTIL WS-VISITLOG-DONE.
+013000     PERFORM 4000-PRINT-NO-SHOWS
+013100         THRU 4000-PRINT-NO-SHOWS-EXIT.
+013200     PERFORM 8000-PRINT-SUMMARY
+013300         THRU 8000-PRINT-SUMMARY-EXIT.
+013400     PERFORM 9000-TERMINATE
+013500         THRU 9000-TERMINATE-EXIT.
+013600     STOP RUN.
+013700
+013800*-----------------------------------------------------------*
+013900* 1000-INITIALIZE - OPEN FILES, WRITE HEADING, PRIMING READS *
+014000*-----------------------------------------------------------*
+014100 1000-INITIALIZE.
+014200     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+014300     OPEN INPUT ROSTER.
+014400     OPEN INPUT VISITLOG.
+014500     OPEN OUTPUT RECONRPT.
+014600     MOVE SPACES TO RECONRPT-LINE.
+014700     STRING "SIGN-IN RECONCILIATION       RUN DATE "
+014800         DELIMITED BY SIZE
+014900         WS-REPORT-DATE
+015000         DELIMITED BY SIZE
+015100         INTO RECONRPT-LINE.
+015200     WRITE RECONRPT-LINE.
+015300     MOVE ALL "-" TO RECONRPT-LINE.
+015400     WRITE RECONRPT-LINE.
+015450     IF WS-ROSTER-NOT-FOUND
+015460         MOVE "Y" TO WS-ROSTER-EOF-SWITCH
+015470     ELSE
+015500         PERFORM 2900-READ-ROSTER
+015600             THRU 2900-READ-ROSTER-EXIT
+015480     END-IF.
+015650     IF WS-VISITLOG-NOT-FOUND
+015660         MOVE "Y" TO WS-VISITLOG-EOF-SWITCH
+015670     ELSE
+015700         PERFORM 3900-READ-VISITLOG
+015800             THRU 3900-READ-VISITLOG-EXIT
+015680     END-IF.
+015900 1000-INITIALIZE-EXIT.
+016000     EXIT.
+016100*
+016200*-----------------------------------------------------------*
+016300* 2000-LOAD-ROSTER - ADD ONE OF TODAY'S ROSTER ENTRIES       *
+016400*-----------------------------------------------------------*
+016500 2000-LOAD-ROSTER.
+016600     IF RO-EXPECTED-DATE = WS-REPORT-DATE
+016610         IF WS-ROSTER-COUNT < 200
+016700             ADD 1 TO WS-ROSTER-COUNT
+016800             SET RT-IDX TO WS-ROSTER-COUNT
+016900             MOVE RO-NAME TO RT-NAME(RT-IDX)
+017000             MOVE "N" TO RT-FOUND-SWITCH(RT-IDX)
+017010         ELSE
+017020             MOVE RO-NAME TO WS-OV-NAME
+017030             WRITE RECONRPT-LINE FROM WS-OVERFLOW-LINE
+017040         END-IF
+017100     END-IF.
+017200     PERFORM 2900-READ-ROSTER
+017300         THRU 2900-READ-ROSTER-EXIT.
+017400 2000-LOAD-ROSTER-EXIT.
+017500     EXIT.
+017600*
+017700*-----------------------------------------------------------*
+017800* 2900-READ-ROSTER - READ THE NEXT ROSTER RECORD              *
+017900*-----------------------------------------------------------*
+018000 2900-READ-ROSTER.
+018100     READ ROSTER
+018200         AT END
+018300             MOVE "Y" TO WS-ROSTER-EOF-SWITCH
+018400     END-READ.
+018500 2900-READ-ROSTER-EXIT.
+018600     EXIT.
+018700*
+018800*-----------------------------------------------------------*
+018900* 3000-PROCESS-VISITLOG - MATCH ONE SIGN-IN AGAINST ROSTER   *
+019000*-----------------------------------------------------------*
+019100 3000-PROCESS-VISITLOG.
+019200     IF VL-SIGN-DATE = WS-REPORT-DATE
+019300         PERFORM 3100-SEARCH-ROSTER
+019400             THRU 3100-SEARCH-ROSTER-EXIT
+019500         IF NOT WS-MATCH-FOUND
+019600             ADD 1 TO WS-WALKIN-COUNT
+019700             MOVE VL-NAME TO WS-WI-NAME
+019800             MOVE VL-SIGN-TIME TO WS-WI-TIME
+019900             WRITE RECONRPT-LINE FROM WS-WALKIN-LINE
+020000         END-IF
+020100     END-IF.
+020200     PERFORM 3900-READ-VISITLOG
+020300         THRU 3900-READ-VISITLOG-EXIT.
+020400 3000-PROCESS-VISITLOG-EXIT.
+020500     EXIT.
+020600*
+020700*-----------------------------------------------------------*
+020800* 3100-SEARCH-ROSTER - LOOK FOR VL-NAME IN THE ROSTER TABLE  *
+020900*-----------------------------------------------------------*
+021000 3100-SEARCH-ROSTER.
+021100     MOVE "N" TO WS-MATCH-SWITCH.
+021200     PERFORM 3110-CHECK-ROSTER-ENTRY
+021300         THRU 3110-CHECK-ROSTER-ENTRY-EXIT
+021400         VARYING WS-TABLE-INDEX FROM 1 BY 1
+021500         UNTIL WS-TABLE-INDEX > WS-ROSTER-COUNT
+021600         OR WS-MATCH-FOUND.
+021700 3100-SEARCH-ROSTER-EXIT.
+021800     EXIT.
+021900*
+022000*-----------------------------------------------------------*
+022100* 3110-CHECK-ROSTER-ENTRY - COMPARE ONE TABLE ENTRY          *
+022200*-----------------------------------------------------------*
+022300 3110-CHECK-ROSTER-ENTRY.
+022400     SET RT-IDX TO WS-TABLE-INDEX.
+022500     IF RT-NAME(RT-IDX) = VL-NAME
+022600         MOVE "Y" TO WS-MATCH-SWITCH
+022700         MOVE "Y" TO RT-FOUND-SWITCH(RT-IDX)
+022800     END-IF.
+022900 3110-CHECK-ROSTER-ENTRY-EXIT.
+023000     EXIT.
+023100*
+023200*-----------------------------------------------------------*
+023300* 3900-READ-VISITLOG - READ THE NEXT LOG RECORD               *
+023400*-----------------------------------------------------------*
+023500 3900-READ-VISITLOG.
+023600     READ VISITLOG
+023700         AT END
+023800             MOVE "Y" TO WS-VISITLOG-EOF-SWITCH
+023900     END-READ.
+024000 3900-READ-VISITLOG-EXIT.
+024100     EXIT.
+024200*
+024300*-----------------------------------------------------------*
+024400* 4000-PRINT-NO-SHOWS - EXPECTED VISITORS NEVER GREETED      *
+024500*-----------------------------------------------------------*
+024600 4000-PRINT-NO-SHOWS.
+024700     PERFORM 4100-PRINT-ONE-NO-SHOW
+024800         THRU 4100-PRINT-ONE-NO-SHOW-EXIT
+024900         VARYING WS-TABLE-INDEX FROM 1 BY 1
+025000         UNTIL WS-TABLE-INDEX > WS-ROSTER-COUNT.
+025100 4000-PRINT-NO-SHOWS-EXIT.
+025200     EXIT.
+025300*
+025400*-----------------------------------------------------------*
+025500* 4100-PRINT-ONE-NO-SHOW - PRINT ONE UNMATCHED ROSTER ENTRY  *
+025600*-----------------------------------------------------------*
+025700 4100-PRINT-ONE-NO-SHOW.
+025800     SET RT-IDX TO WS-TABLE-INDEX.
+025900     IF NOT RT-FOUND(RT-IDX)
+026000         ADD 1 TO WS-NOSHOW-COUNT
+026100         MOVE RT-NAME(RT-IDX) TO WS-NS-NAME
+026200         WRITE RECONRPT-LINE FROM WS-NOSHOW-LINE
+026300     END-IF.
+026400 4100-PRINT-ONE-NO-SHOW-EXIT.
+026500     EXIT.
+026600*
+026700*-----------------------------------------------------------*
+026800* 8000-PRINT-SUMMARY - EXPECTED, NO-SHOW AND WALK-IN TOTALS  *
+026900*-----------------------------------------------------------*
+027000 8000-PRINT-SUMMARY.
+027100     MOVE ALL "-" TO RECONRPT-LINE.
+027200     WRITE RECONRPT-LINE.
+027300     MOVE WS-ROSTER-COUNT TO WS-TL-EXPECTED.
+027400     MOVE WS-NOSHOW-COUNT TO WS-TL-NOSHOW.
+027500     MOVE WS-WALKIN-COUNT TO WS-TL-WALKIN.
+027600     WRITE RECONRPT-LINE FROM WS-TOTAL-LINE.
+027700 8000-PRINT-SUMMARY-EXIT.
+027800     EXIT.
+027900*
+028000*-----------------------------------------------------------*
+028100* 9000-TERMINATE - CLOSE FILES                               *
+028200*-----------------------------------------------------------*
+028300 9000-TERMINATE.
+028400     CLOSE ROSTER.
+028500     CLOSE VISITLOG.
+028600     CLOSE RECONRPT.
+028700 9000-TERMINATE-EXIT.
+028800     EXIT.
