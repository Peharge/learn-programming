@@ -1,19 +1,413 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Startcode.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       01 Name PIC A(30).
-
-       PROCEDURE DIVISION.
-
-       DISPLAY "Willkommen zu meinem COBOL-Programm!".
-       DISPLAY "Bitte geben Sie Ihren Namen ein: ".
-       ACCEPT Name.
-       DISPLAY "Hallo, " Name " ! Sch√∂n, dass Sie hier sind.".
-       DISPLAY "Das Programm wurde beendet.".
-
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STARTCODE.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. FRONT DESK SYSTEMS.
+000500 DATE-WRITTEN. 2024-02-11.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100* 2024-02-11 RH   ORIGINAL VERSION - INTERACTIVE GREETING.  *
+001200* 2026-08-09 RH   ADD DAILY SIGN-IN LOG (VISITLOG).         *
+001250* 2026-08-09 RH   REJECT BLANK/NON-ALPHABETIC NAMES.        *
+001260* 2026-08-09 RH   LOOK UP NAME IN CUSTMAS MASTER FILE.       *
+001270* 2026-08-09 RH   MULTI-LANGUAGE GREETING (DE/EN).           *
+001280* 2026-08-09 RH   VISITLOG RECORD MOVED TO VISITLOG.CPY,     *
+001290*                 SHARED WITH NIGHTREP, BATCHGRT, RECONCIL.   *
+001292* 2026-08-09 RH   ADD BADGE/PIN CHECK AGAINST ACCTRL BEFORE   *
+001294*                 THE PERSONALIZED GREETING (ACCESS CONTROL). *
+001296* 2026-08-09 RH   MASK THE PIN ENTRY SO IT DOESN'T ECHO TO     *
+001298*                 THE SCREEN AT THE FRONT DESK TERMINAL.       *
+001300*-----------------------------------------------------------*
+001400*
+001500 ENVIRONMENT DIVISION.
+001600
+001700 CONFIGURATION SECTION.
+001800 SPECIAL-NAMES.
+001900     CURRENCY SIGN IS "$".
+002000
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT VISITLOG ASSIGN TO "VISITLOG"
+002400         ORGANIZATION IS SEQUENTIAL
+002450         FILE STATUS IS WS-VISITLOG-STATUS.
+002460     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+002470         ORGANIZATION IS SEQUENTIAL
+002480         FILE STATUS IS WS-CUSTMAS-STATUS.
+002490     SELECT ACCTRL ASSIGN TO "ACCTRL"
+002492         ORGANIZATION IS SEQUENTIAL
+002494         FILE STATUS IS WS-ACCTRL-STATUS.
+002500
+002600 DATA DIVISION.
+002700
+002800 FILE SECTION.
+002900 FD  VISITLOG
+003000     RECORD CONTAINS 90 CHARACTERS.
+003100     COPY "VISITLOG.CPY".
+003510
+003520 FD  CUSTMAS
+003530     RECORD CONTAINS 60 CHARACTERS.
+003540 01  CUSTMAS-RECORD.
+003550     05  CM-NAME             PIC X(30).
+003560     05  CM-ID               PIC X(10).
+003570     05  CM-DEPARTMENT       PIC X(20).
+003580
+003582 FD  ACCTRL
+003584     RECORD CONTAINS 14 CHARACTERS.
+003586 01  ACCTRL-RECORD.
+003588     05  AC-BADGE-ID         PIC X(10).
+003590     05  AC-PIN              PIC X(04).
+003600
+003700 WORKING-STORAGE SECTION.
+003800*
+003900*-----------------------------------------------------------*
+004000* VISITOR ENTRY FIELDS                                      *
+004100*-----------------------------------------------------------*
+004200 01  NAME                    PIC A(30).
+004300*
+004400*-----------------------------------------------------------*
+004500* SWITCHES AND CURRENT DATE/TIME                             *
+004600*-----------------------------------------------------------*
+004700 77  WS-EOF-SWITCH           PIC X(01)   VALUE "N".
+004800     88  WS-EOF                          VALUE "Y".
+004850 77  WS-VISITLOG-STATUS      PIC X(02)   VALUE "00".
+004860     88  WS-VISITLOG-OK                  VALUE "00".
+004870     88  WS-VISITLOG-NOT-FOUND           VALUE "35".
+004880 77  WS-NAME-VALID-SWITCH    PIC X(01)   VALUE "N".
+004890     88  WS-NAME-IS-VALID                VALUE "Y".
+004892 77  WS-CHAR-INDEX           PIC 9(02) COMP.
+004894 77  WS-CHAR                 PIC X(01).
+004896 77  WS-CUSTMAS-STATUS       PIC X(02)   VALUE "00".
+004897     88  WS-CUSTMAS-EOF                  VALUE "10".
+004898 77  WS-FOUND-SWITCH         PIC X(01)   VALUE "N".
+004899     88  WS-VISITOR-FOUND                VALUE "Y".
+004899*
+004899*-----------------------------------------------------------*
+004899* MASTER FILE LOOKUP RESULT                                  *
+004899*-----------------------------------------------------------*
+004899 01  WS-LOOKUP-RESULT.
+004899     05  WS-LOOKUP-ID        PIC X(10).
+004899     05  WS-LOOKUP-DEPT      PIC X(20).
+004899*
+004899*-----------------------------------------------------------*
+004899* BADGE/PIN ACCESS-CONTROL CHECK                             *
+004899*-----------------------------------------------------------*
+004899 77  WS-ACCTRL-STATUS        PIC X(02)   VALUE "00".
+004899     88  WS-ACCTRL-EOF                   VALUE "10".
+004899 77  WS-ACCESS-FOUND-SWITCH  PIC X(01)   VALUE "N".
+004899     88  WS-ACCESS-GRANTED               VALUE "Y".
+004899 01  WS-BADGE-ENTRY.
+004899     05  WS-BADGE-ID         PIC X(10).
+004899     05  WS-BADGE-PIN        PIC X(04).
+004899*
+004899*-----------------------------------------------------------*
+004899* LANGUAGE SELECTION AND LOOKUP TABLE                        *
+004899*-----------------------------------------------------------*
+004899 01  WS-LANG-CODE            PIC X(02).
+004899 77  WS-LANG-VALID-SWITCH    PIC X(01)   VALUE "N".
+004899     88  WS-LANG-IS-VALID                VALUE "Y".
+004899 77  WS-LANG-INDEX           PIC 9(02) COMP.
+004899 77  WS-TABLE-INDEX          PIC 9(02) COMP.
+004899 01  LANGUAGE-TABLE.
+004899     05  LANG-ENTRY OCCURS 2 TIMES.
+004899         10  LANG-CODE           PIC X(02).
+004899         10  LANG-WELCOME-MSG    PIC X(40).
+004899         10  LANG-NAME-PROMPT    PIC X(40).
+004899         10  LANG-GREETING-PFX   PIC X(10).
+004899         10  LANG-GREETING-SFX   PIC X(40).
+004899         10  LANG-INVALID-NAME   PIC X(50).
+004899         10  LANG-EOP-MSG        PIC X(30).
+004899         10  LANG-BADGE-PROMPT   PIC X(40).
+004899         10  LANG-PIN-PROMPT     PIC X(40).
+004899         10  LANG-ACCESS-DENIED  PIC X(50).
+004900 01  WS-CURRENT-DATE-TIME.
+005000     05  WS-CURRENT-DATE     PIC 9(08).
+005100     05  WS-CURRENT-TIME     PIC 9(06).
+005200     05  WS-CURRENT-HUNDTHS  PIC 9(02).
+005300     05  WS-CURRENT-TZ       PIC X(05).
+005300
+005400 PROCEDURE DIVISION.
+005500
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE
+005800         THRU 1000-INITIALIZE-EXIT.
+005900     PERFORM 2000-GREET-VISITOR
+006000         THRU 2000-GREET-VISITOR-EXIT.
+006100     PERFORM 9000-TERMINATE
+006200         THRU 9000-TERMINATE-EXIT.
+006300     STOP RUN.
+006400
+006500*-----------------------------------------------------------*
+006600* 1000-INITIALIZE - OPEN FILES AND CAPTURE RUN DATE/TIME     *
+006700*-----------------------------------------------------------*
+006800 1000-INITIALIZE.
+006900     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+006950     OPEN EXTEND VISITLOG.
+006960     IF WS-VISITLOG-NOT-FOUND
+006970         OPEN OUTPUT VISITLOG
+006980         CLOSE VISITLOG
+006990         OPEN EXTEND VISITLOG
+007000     END-IF.
+007010     PERFORM 1050-LOAD-LANGUAGE-TABLE
+007020         THRU 1050-LOAD-LANGUAGE-TABLE-EXIT.
+007100 1000-INITIALIZE-EXIT.
+007200     EXIT.
+007210*
+007220*-----------------------------------------------------------*
+007230* 1050-LOAD-LANGUAGE-TABLE - LOAD THE GREETING TEXT TABLE    *
+007240*-----------------------------------------------------------*
+007250 1050-LOAD-LANGUAGE-TABLE.
+007260     MOVE "DE" TO LANG-CODE(1).
+007270     MOVE "Willkommen zu meinem COBOL-Programm!"
+007280         TO LANG-WELCOME-MSG(1).
+007290     MOVE "Bitte geben Sie Ihren Namen ein: "
+007300         TO LANG-NAME-PROMPT(1).
+007310     MOVE "Hallo, " TO LANG-GREETING-PFX(1).
+007320     MOVE " ! Sch√∂n, dass Sie hier sind."
+007330         TO LANG-GREETING-SFX(1).
+007340     MOVE "Ungueltiger Name - bitte nur Buchstaben eingeben."
+007350         TO LANG-INVALID-NAME(1).
+007360     MOVE "Das Programm wurde beendet."
+007370         TO LANG-EOP-MSG(1).
+007372     MOVE "Bitte Ausweisnummer eingeben: "
+007374         TO LANG-BADGE-PROMPT(1).
+007376     MOVE "Bitte PIN eingeben: "
+007378         TO LANG-PIN-PROMPT(1).
+007380     MOVE "Zutritt verweigert - Ausweis/PIN stimmen nicht."
+007382         TO LANG-ACCESS-DENIED(1).
+007380     MOVE "EN" TO LANG-CODE(2).
+007390     MOVE "Welcome to my COBOL program!"
+007400         TO LANG-WELCOME-MSG(2).
+007410     MOVE "Please enter your name: "
+007420         TO LANG-NAME-PROMPT(2).
+007430     MOVE "Hello, " TO LANG-GREETING-PFX(2).
+007440     MOVE " ! Great to have you here."
+007450         TO LANG-GREETING-SFX(2).
+007460     MOVE "Invalid name - letters only, please."
+007470         TO LANG-INVALID-NAME(2).
+007480     MOVE "The program has ended."
+007490         TO LANG-EOP-MSG(2).
+007492     MOVE "Please enter your badge number: "
+007494         TO LANG-BADGE-PROMPT(2).
+007496     MOVE "Please enter your PIN: "
+007498         TO LANG-PIN-PROMPT(2).
+007499     MOVE "Access denied - badge/PIN did not match."
+007500         TO LANG-ACCESS-DENIED(2).
+007500 1050-LOAD-LANGUAGE-TABLE-EXIT.
+007510     EXIT.
+007300
+007400*-----------------------------------------------------------*
+007500* 2000-GREET-VISITOR - PROMPT, GREET AND LOG THE VISITOR     *
+007600*-----------------------------------------------------------*
+007700 2000-GREET-VISITOR.
+007710     MOVE "N" TO WS-LANG-VALID-SWITCH.
+007720     PERFORM 2005-ACCEPT-LANGUAGE
+007730         THRU 2005-ACCEPT-LANGUAGE-EXIT
+007740         UNTIL WS-LANG-IS-VALID.
+007750     DISPLAY LANG-WELCOME-MSG(WS-LANG-INDEX).
+007850     MOVE "N" TO WS-NAME-VALID-SWITCH.
+007860     PERFORM 2010-ACCEPT-NAME
+007870         THRU 2010-ACCEPT-NAME-EXIT
+007880         UNTIL WS-NAME-IS-VALID.
+007885     PERFORM 2015-ACCEPT-BADGE
+007886         THRU 2015-ACCEPT-BADGE-EXIT.
+007887     IF WS-ACCESS-GRANTED
+007890         PERFORM 2200-LOOKUP-MASTER
+007895             THRU 2200-LOOKUP-MASTER-EXIT
+007896         IF WS-VISITOR-FOUND
+007897           DISPLAY FUNCTION TRIM(LANG-GREETING-PFX(WS-LANG-INDEX))
+007898             " " NAME " (" WS-LOOKUP-ID ", " WS-LOOKUP-DEPT ")"
+007899             LANG-GREETING-SFX(WS-LANG-INDEX)
+008100         ELSE
+008105           DISPLAY FUNCTION TRIM(LANG-GREETING-PFX(WS-LANG-INDEX))
+008106             " " NAME LANG-GREETING-SFX(WS-LANG-INDEX)
+008110         END-IF
+008120         PERFORM 2100-WRITE-LOG-RECORD
+008130             THRU 2100-WRITE-LOG-RECORD-EXIT
+008140     ELSE
+008150         DISPLAY LANG-ACCESS-DENIED(WS-LANG-INDEX)
+008160     END-IF.
+008200     DISPLAY LANG-EOP-MSG(WS-LANG-INDEX).
+008500 2000-GREET-VISITOR-EXIT.
+008600     EXIT.
+008700
+008705*-----------------------------------------------------------*
+008706* 2005-ACCEPT-LANGUAGE - PROMPT FOR AND VALIDATE LANG CODE   *
+008707*-----------------------------------------------------------*
+008708 2005-ACCEPT-LANGUAGE.
+008709     DISPLAY "Sprache/Language (DE/EN): ".
+008710     ACCEPT WS-LANG-CODE.
+008711     PERFORM 2007-VALIDATE-LANGUAGE
+008712         THRU 2007-VALIDATE-LANGUAGE-EXIT.
+008713     IF NOT WS-LANG-IS-VALID
+008714         DISPLAY "Unknown language code - please enter DE or EN."
+008715     END-IF.
+008716 2005-ACCEPT-LANGUAGE-EXIT.
+008717     EXIT.
+008718*
+008719*-----------------------------------------------------------*
+008719* 2007-VALIDATE-LANGUAGE - LOOK THE CODE UP IN THE TABLE     *
+008719*-----------------------------------------------------------*
+008719 2007-VALIDATE-LANGUAGE.
+008719     MOVE "N" TO WS-LANG-VALID-SWITCH.
+008719     PERFORM 2008-CHECK-LANGUAGE-ENTRY
+008719         THRU 2008-CHECK-LANGUAGE-ENTRY-EXIT
+008719         VARYING WS-TABLE-INDEX FROM 1 BY 1
+008719         UNTIL WS-TABLE-INDEX > 2.
+008719 2007-VALIDATE-LANGUAGE-EXIT.
+008719     EXIT.
+008719*
+008719*-----------------------------------------------------------*
+008719* 2008-CHECK-LANGUAGE-ENTRY - COMPARE ONE TABLE ENTRY        *
+008719*-----------------------------------------------------------*
+008719 2008-CHECK-LANGUAGE-ENTRY.
+008719     IF WS-LANG-CODE = LANG-CODE(WS-TABLE-INDEX)
+008719         MOVE "Y" TO WS-LANG-VALID-SWITCH
+008719         MOVE WS-TABLE-INDEX TO WS-LANG-INDEX
+008719     END-IF.
+008719 2008-CHECK-LANGUAGE-ENTRY-EXIT.
+008719     EXIT.
+008719*
+008720*-----------------------------------------------------------*
+008720* 2010-ACCEPT-NAME - PROMPT FOR NAME AND REJECT GARBAGE      *
+008730*-----------------------------------------------------------*
+008740 2010-ACCEPT-NAME.
+008750     DISPLAY LANG-NAME-PROMPT(WS-LANG-INDEX).
+008760     ACCEPT NAME.
+008770     PERFORM 2050-VALIDATE-NAME
+008780         THRU 2050-VALIDATE-NAME-EXIT.
+008790     IF NOT WS-NAME-IS-VALID
+008800         DISPLAY LANG-INVALID-NAME(WS-LANG-INDEX)
+008820     END-IF.
+008830 2010-ACCEPT-NAME-EXIT.
+008840     EXIT.
+008842*
+008844*-----------------------------------------------------------*
+008846* 2015-ACCEPT-BADGE - PROMPT FOR BADGE NUMBER AND PIN AND    *
+008847*                     CHECK THEM AGAINST ACCTRL               *
+008848*-----------------------------------------------------------*
+008849 2015-ACCEPT-BADGE.
+008850     DISPLAY LANG-BADGE-PROMPT(WS-LANG-INDEX).
+008851     ACCEPT WS-BADGE-ID.
+008852     DISPLAY LANG-PIN-PROMPT(WS-LANG-INDEX).
+008853     ACCEPT WS-BADGE-PIN WITH NO-ECHO.
+008854     PERFORM 2020-CHECK-ACCESS
+008855         THRU 2020-CHECK-ACCESS-EXIT.
+008856 2015-ACCEPT-BADGE-EXIT.
+008857     EXIT.
+008858*
+008859*-----------------------------------------------------------*
+008860* 2020-CHECK-ACCESS - SEARCH ACCTRL FOR A MATCHING BADGE/PIN *
+008861*-----------------------------------------------------------*
+008862 2020-CHECK-ACCESS.
+008863     MOVE "N" TO WS-ACCESS-FOUND-SWITCH.
+008864     OPEN INPUT ACCTRL.
+008865     IF WS-ACCTRL-STATUS = "00"
+008866         PERFORM 2025-SEARCH-ACCTRL
+008867             THRU 2025-SEARCH-ACCTRL-EXIT
+008868             UNTIL WS-ACCTRL-EOF OR WS-ACCESS-GRANTED
+008869         CLOSE ACCTRL
+008870     END-IF.
+008871 2020-CHECK-ACCESS-EXIT.
+008872     EXIT.
+008873*
+008874*-----------------------------------------------------------*
+008875* 2025-SEARCH-ACCTRL - READ ONE ACCTRL RECORD AND COMPARE    *
+008876*-----------------------------------------------------------*
+008877 2025-SEARCH-ACCTRL.
+008878     READ ACCTRL
+008879         AT END
+008880             CONTINUE
+008881         NOT AT END
+008882             IF AC-BADGE-ID = WS-BADGE-ID
+008883                 AND AC-PIN = WS-BADGE-PIN
+008884                 MOVE "Y" TO WS-ACCESS-FOUND-SWITCH
+008885             END-IF
+008885     END-READ.
+008886 2025-SEARCH-ACCTRL-EXIT.
+008887     EXIT.
+008888*
+008889*-----------------------------------------------------------*
+008890* 2050-VALIDATE-NAME - REJECT BLANK OR NON-ALPHABETIC NAMES  *
+008891*-----------------------------------------------------------*
+008890 2050-VALIDATE-NAME.
+008900     MOVE "Y" TO WS-NAME-VALID-SWITCH.
+008910     IF NAME = SPACES
+008920         MOVE "N" TO WS-NAME-VALID-SWITCH
+008930     ELSE
+008940         PERFORM 2060-CHECK-NAME-CHARACTER
+008950             THRU 2060-CHECK-NAME-CHARACTER-EXIT
+008960             VARYING WS-CHAR-INDEX FROM 1 BY 1
+008970             UNTIL WS-CHAR-INDEX > 30
+008980     END-IF.
+008990 2050-VALIDATE-NAME-EXIT.
+009000     EXIT.
+009010*
+009020*-----------------------------------------------------------*
+009030* 2060-CHECK-NAME-CHARACTER - ONE CHARACTER MUST BE A LETTER *
+009040*                             OR A SPACE                    *
+009050*-----------------------------------------------------------*
+009060 2060-CHECK-NAME-CHARACTER.
+009070     MOVE NAME(WS-CHAR-INDEX:1) TO WS-CHAR.
+009080     IF WS-CHAR NOT = SPACE AND WS-CHAR IS NOT ALPHABETIC
+009090         MOVE "N" TO WS-NAME-VALID-SWITCH
+009100     END-IF.
+009110 2060-CHECK-NAME-CHARACTER-EXIT.
+009120     EXIT.
+009130*
+009140*-----------------------------------------------------------*
+009150* 2200-LOOKUP-MASTER - SEARCH CUSTMAS FOR THE TYPED NAME     *
+009160*-----------------------------------------------------------*
+009170 2200-LOOKUP-MASTER.
+009180     MOVE "N" TO WS-FOUND-SWITCH.
+009190     MOVE SPACES TO WS-LOOKUP-RESULT.
+009200     OPEN INPUT CUSTMAS.
+009210     IF WS-CUSTMAS-STATUS = "00"
+009220         PERFORM 2210-SEARCH-MASTER
+009230             THRU 2210-SEARCH-MASTER-EXIT
+009240             UNTIL WS-CUSTMAS-EOF OR WS-VISITOR-FOUND
+009250         CLOSE CUSTMAS
+009260     END-IF.
+009270 2200-LOOKUP-MASTER-EXIT.
+009280     EXIT.
+009290*
+009300*-----------------------------------------------------------*
+009310* 2210-SEARCH-MASTER - READ ONE CUSTMAS RECORD AND COMPARE   *
+009320*-----------------------------------------------------------*
+009330 2210-SEARCH-MASTER.
+009340     READ CUSTMAS
+009350         AT END
+009360             CONTINUE
+009370         NOT AT END
+009380             IF CM-NAME = NAME
+009390                 MOVE "Y" TO WS-FOUND-SWITCH
+009400                 MOVE CM-ID TO WS-LOOKUP-ID
+009410                 MOVE CM-DEPARTMENT TO WS-LOOKUP-DEPT
+009420             END-IF
+009430     END-READ.
+009440 2210-SEARCH-MASTER-EXIT.
+009450     EXIT.
+009460*
+009470*-----------------------------------------------------------*
+009480* 2100-WRITE-LOG-RECORD - APPEND SIGN-IN TO THE DAILY LOG    *
+009490*-----------------------------------------------------------*
+009500 2100-WRITE-LOG-RECORD.
+009510     MOVE NAME               TO VL-NAME.
+009520     MOVE WS-CURRENT-DATE    TO VL-SIGN-DATE.
+009530     MOVE WS-CURRENT-TIME    TO VL-SIGN-TIME.
+009540     MOVE WS-LOOKUP-ID       TO VL-ID.
+009550     MOVE WS-LOOKUP-DEPT     TO VL-DEPARTMENT.
+009555     MOVE WS-LANG-CODE       TO VL-LANG-CODE.
+009560     MOVE SPACES             TO VL-FILLER.
+009570     WRITE VISITLOG-RECORD.
+009580 2100-WRITE-LOG-RECORD-EXIT.
+009590     EXIT.
+009900
+010000*-----------------------------------------------------------*
+010100* 9000-TERMINATE - CLOSE FILES                               *
+010200*-----------------------------------------------------------*
+010300 9000-TERMINATE.
+010400     CLOSE VISITLOG.
+010500 9000-TERMINATE-EXIT.
+010600     EXIT.
