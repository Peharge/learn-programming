@@ -0,0 +1,214 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NIGHTREP.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. FRONT DESK SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100* 2026-08-09 RH   ORIGINAL VERSION - CLOSE-OF-BUSINESS       *
+001200*                 SUMMARY OF THE DAY'S VISITLOG SIGN-INS.    *
+001250* 2026-08-09 RH   VISITLOG RECORD WIDENED FOR CUSTMAS ID     *
+001260*                 AND DEPARTMENT (KEEP IN STEP WITH          *
+001270*                 STARTCODE'S VISITLOG-RECORD LAYOUT).       *
+001280* 2026-08-09 RH   VISITLOG RECORD WIDENED AGAIN FOR THE      *
+001290*                 LANGUAGE CODE FIELD.                       *
+001295* 2026-08-09 RH   VISITLOG RECORD MOVED TO VISITLOG.CPY,     *
+001296*                 SHARED WITH STARTCODE, BATCHGRT, RECONCIL.  *
+001297* 2026-08-09 RH   GUARD THE PRIMING READ AGAINST A MISSING    *
+001298*                 VISITLOG (A DAY WITH NO SIGN-INS YET) - AN  *
+001299*                 UNCHECKED OPEN LEFT THE STATUS AT "35" AND  *
+001301*                 HUNG THE MAIN LOOP INSTEAD OF PRINTING A    *
+001302*                 ZERO-VISITOR REPORT.                        *
+001300*-----------------------------------------------------------*
+001400*
+001500*-----------------------------------------------------------*
+001600* READS THE VISITLOG FILE WRITTEN BY STARTCODE AND PRINTS    *
+001700* A CLOSE-OF-BUSINESS REPORT FOR THE CURRENT RUN DATE:       *
+001800* TOTAL GREETED, EACH NAME WITH ITS SIGN-IN TIME, AND THE    *
+001900* FIRST/LAST SIGN-IN OF THE DAY.                             *
+002000*-----------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT VISITLOG ASSIGN TO "VISITLOG"
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-VISITLOG-STATUS.
+002800     SELECT DAYRPT ASSIGN TO "DAYRPT"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-DAYRPT-STATUS.
+003100
+003200 DATA DIVISION.
+003300
+003400 FILE SECTION.
+003500 FD  VISITLOG
+003600     RECORD CONTAINS 90 CHARACTERS.
+003700     COPY "VISITLOG.CPY".
+004200
+004300 FD  DAYRPT
+004400     RECORD CONTAINS 80 CHARACTERS.
+004500 01  DAYRPT-LINE             PIC X(80).
+004600
+004700 WORKING-STORAGE SECTION.
+004800*
+004900*-----------------------------------------------------------*
+005000* SWITCHES AND FILE STATUS FIELDS                            *
+005100*-----------------------------------------------------------*
+005200 77  WS-VISITLOG-STATUS      PIC X(02)   VALUE "00".
+005300     88  WS-VISITLOG-EOF                 VALUE "10".
+005310     88  WS-VISITLOG-NOT-FOUND           VALUE "35".
+005400 77  WS-DAYRPT-STATUS        PIC X(02)   VALUE "00".
+005500 77  WS-EOF-SWITCH           PIC X(01)   VALUE "N".
+005600     88  WS-EOF                          VALUE "Y".
+005700 77  WS-FIRST-SWITCH         PIC X(01)   VALUE "Y".
+005800     88  WS-IS-FIRST-FOR-DAY             VALUE "Y".
+005900*
+006000*-----------------------------------------------------------*
+006100* RUN DATE AND ACCUMULATORS                                  *
+006200*-----------------------------------------------------------*
+006300 01  WS-CURRENT-DATE-TIME.
+006400     05  WS-REPORT-DATE      PIC 9(08).
+006500     05  FILLER              PIC X(13).
+006600 77  WS-VISITOR-COUNT        PIC 9(05) COMP VALUE 0.
+006700 01  WS-FIRST-VISITOR.
+006800     05  WS-FIRST-NAME       PIC X(30).
+006900     05  WS-FIRST-TIME       PIC 9(06).
+007000 01  WS-LAST-VISITOR.
+007100     05  WS-LAST-NAME        PIC X(30).
+007200     05  WS-LAST-TIME        PIC 9(06).
+007300*
+007400*-----------------------------------------------------------*
+007500* REPORT LINE LAYOUTS                                        *
+007600*-----------------------------------------------------------*
+007700 01  WS-DETAIL-LINE.
+007800     05  WS-D-NAME           PIC X(30).
+007900     05  FILLER              PIC X(04)   VALUE SPACES.
+008000     05  WS-D-TIME           PIC 9(06).
+008100     05  FILLER              PIC X(40)   VALUE SPACES.
+008200 01  WS-TOTAL-LINE.
+008300     05  FILLER              PIC X(20)
+008400         VALUE "TOTAL GREETED TODAY:".
+008500     05  FILLER              PIC X(01)   VALUE SPACES.
+008600     05  WS-T-COUNT          PIC ZZZZ9.
+008700     05  FILLER              PIC X(54)   VALUE SPACES.
+008800 01  WS-FIRST-LINE.
+008900     05  FILLER              PIC X(20)
+009000         VALUE "FIRST SIGN-IN TODAY:".
+009100     05  FILLER              PIC X(01)   VALUE SPACES.
+009200     05  WS-FL-NAME          PIC X(30).
+009300     05  FILLER              PIC X(01)   VALUE SPACES.
+009400     05  WS-FL-TIME          PIC 9(06).
+009500     05  FILLER              PIC X(22)   VALUE SPACES.
+009600 01  WS-LAST-LINE.
+009700     05  FILLER              PIC X(20)
+009800         VALUE "LAST  SIGN-IN TODAY:".
+009900     05  FILLER              PIC X(01)   VALUE SPACES.
+010000     05  WS-LL-NAME          PIC X(30).
+010100     05  FILLER              PIC X(01)   VALUE SPACES.
+010200     05  WS-LL-TIME          PIC 9(06).
+010300     05  FILLER              PIC X(22)   VALUE SPACES.
+010400
+010500 PROCEDURE DIVISION.
+010600
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE
+010900         THRU 1000-INITIALIZE-EXIT.
+011000     PERFORM 2000-PROCESS-VISITLOG
+011100         THRU 2000-PROCESS-VISITLOG-EXIT
+011200         UNTIL WS-EOF.
+011300     PERFORM 8000-PRINT-SUMMARY
+011400         THRU 8000-PRINT-SUMMARY-EXIT.
+011500     PERFORM 9000-TERMINATE
+011600         THRU 9000-TERMINATE-EXIT.
+011700     STOP RUN.
+011800
+011900*-----------------------------------------------------------*
+012000* 1000-INITIALIZE - OPEN FILES, WRITE HEADING, PRIMING READ  *
+012100*-----------------------------------------------------------*
+012200 1000-INITIALIZE.
+012300     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+012400     OPEN INPUT VISITLOG.
+012500     OPEN OUTPUT DAYRPT.
+012600     MOVE SPACES TO DAYRPT-LINE.
+012700     STRING "STARTCODE DAILY SIGN-IN REPORT     RUN DATE "
+012800         DELIMITED BY SIZE
+012900         WS-REPORT-DATE
+013000         DELIMITED BY SIZE
+013100         INTO DAYRPT-LINE.
+013200     WRITE DAYRPT-LINE.
+013300     MOVE ALL "-" TO DAYRPT-LINE.
+013400     WRITE DAYRPT-LINE.
+013450     IF WS-VISITLOG-NOT-FOUND
+013460         MOVE "Y" TO WS-EOF-SWITCH
+013470     ELSE
+013480         PERFORM 2900-READ-VISITLOG
+013490             THRU 2900-READ-VISITLOG-EXIT
+013500     END-IF.
+013700 1000-INITIALIZE-EXIT.
+013800     EXIT.
+013900
+014000*-----------------------------------------------------------*
+014100* 2000-PROCESS-VISITLOG - PRINT ONE DETAIL LINE AND UPDATE   *
+014200*                         THE FIRST/LAST/COUNT ACCUMULATORS  *
+014300*-----------------------------------------------------------*
+014400 2000-PROCESS-VISITLOG.
+014500     IF VL-SIGN-DATE = WS-REPORT-DATE
+014600         ADD 1 TO WS-VISITOR-COUNT
+014700         MOVE SPACES TO WS-DETAIL-LINE
+014800         MOVE VL-NAME TO WS-D-NAME
+014900         MOVE VL-SIGN-TIME TO WS-D-TIME
+015000         WRITE DAYRPT-LINE FROM WS-DETAIL-LINE
+015100         IF WS-IS-FIRST-FOR-DAY
+015200             MOVE "N" TO WS-FIRST-SWITCH
+015300             MOVE VL-NAME TO WS-FIRST-NAME
+015400             MOVE VL-SIGN-TIME TO WS-FIRST-TIME
+015500         END-IF
+015600         MOVE VL-NAME TO WS-LAST-NAME
+015700         MOVE VL-SIGN-TIME TO WS-LAST-TIME
+015800     END-IF.
+015900     PERFORM 2900-READ-VISITLOG
+016000         THRU 2900-READ-VISITLOG-EXIT.
+016100 2000-PROCESS-VISITLOG-EXIT.
+016200     EXIT.
+016300
+016400*-----------------------------------------------------------*
+016500* 2900-READ-VISITLOG - READ THE NEXT LOG RECORD              *
+016600*-----------------------------------------------------------*
+016700 2900-READ-VISITLOG.
+016800     READ VISITLOG
+016900         AT END
+017000             MOVE "Y" TO WS-EOF-SWITCH
+017100     END-READ.
+017200 2900-READ-VISITLOG-EXIT.
+017300     EXIT.
+017400
+017500*-----------------------------------------------------------*
+017600* 8000-PRINT-SUMMARY - TOTAL AND FIRST/LAST SIGN-IN OF DAY   *
+017700*-----------------------------------------------------------*
+017800 8000-PRINT-SUMMARY.
+017900     MOVE ALL "-" TO DAYRPT-LINE.
+018000     WRITE DAYRPT-LINE.
+018100     MOVE WS-VISITOR-COUNT TO WS-T-COUNT.
+018200     WRITE DAYRPT-LINE FROM WS-TOTAL-LINE.
+018300     IF WS-VISITOR-COUNT > 0
+018400         MOVE WS-FIRST-NAME TO WS-FL-NAME
+018500         MOVE WS-FIRST-TIME TO WS-FL-TIME
+018600         WRITE DAYRPT-LINE FROM WS-FIRST-LINE
+018700         MOVE WS-LAST-NAME TO WS-LL-NAME
+018800         MOVE WS-LAST-TIME TO WS-LL-TIME
+018900         WRITE DAYRPT-LINE FROM WS-LAST-LINE
+019000     END-IF.
+019100 8000-PRINT-SUMMARY-EXIT.
+019200     EXIT.
+019300
+019400*-----------------------------------------------------------*
+019500* 9000-TERMINATE - CLOSE FILES                               *
+019600*-----------------------------------------------------------*
+019700 9000-TERMINATE.
+019800     CLOSE VISITLOG.
+019900     CLOSE DAYRPT.
+020000 9000-TERMINATE-EXIT.
+020100     EXIT.
